@@ -1,11 +1,159 @@
-       IDENTIFICATION DIVISION.
-       PROCEDURE DIVISION.
-           MOVE 'Repent, Harlequin!'  *> Noncompliant
-                TO WS-ORIGINAL-VALUE
-           MOVE  18 TO WS-ORIGINAL-LENGTH *> Noncompliant
-           DISPLAY SPACE 
-           DISPLAY 'Example 1' 
-           DISPLAY 'Result of MOVE ''Repent, Harlequin!'' '
-                'to item defined as PIC X(...)'
-           DISPLAY 'Text value: ' 
-                '"' WS-ORIGINAL-VALUE(1:WS-ORIGINAL-LENGTH) '"'   
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MOVEBITCHECK.
+000300 AUTHOR.        R HALLORAN, BATCH SUPPORT GROUP.
+000400 INSTALLATION.  DATA PROCESSING CENTER.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE.....: DEMONSTRATES WHAT HAPPENS WHEN A VALUE LONGER
+000900*                  THAN A FIXED TARGET FIELD IS MOVED INTO IT,
+001000*                  ACROSS EVERY DATA TYPE OUR CONVERSION JOBS
+001100*                  DEAL WITH.  EXAMPLE 1 CALLS FLDLENCK, THE SHOP
+001200*                  STANDARD FIELD-LENGTH-CHECK SUBROUTINE, FOR
+001300*                  PIC X TRUNCATION.  EXAMPLES 2 THROUGH 4 SHOW
+001400*                  THE RAW MOVE-AND-DISPLAY BEHAVIOR FOR COMP-3
+001500*                  PACKED DECIMAL, SIGNED NUMERIC, AND MIXED-
+001600*                  CASE ALPHANUMERIC FIELDS, SINCE THOSE TYPES
+001700*                  TRUNCATE AND PAD DIFFERENTLY FROM PIC X.
+001800*-----------------------------------------------------------------
+001900*    MODIFICATION HISTORY
+002000*     DATE       INIT DESCRIPTION
+002100*     ---------- ---- -------------------------------------------
+002200*     2026-08-09 RH   ORIGINAL PROGRAM.
+002300*     2026-08-09 RH   PULLED THE EXAMPLE 1 CHECK LOGIC OUT INTO
+002400*                     FLDLENCK SO OTHER PROGRAMS CAN CALL IT
+002500*                     INSTEAD OF HAND-WRITING THE SAME
+002600*                     MOVE-AND-DISPLAY PATTERN.
+002700*     2026-08-09 RH   MOVED WS-ORIGINAL-VALUE AND
+002800*                     WS-ORIGINAL-LENGTH INTO COPYBOOK TRCFLD01
+002900*                     SO THE LAYOUT STAYS CONSISTENT WITH EVERY
+003000*                     OTHER PROGRAM THAT REUSES THIS IDIOM.
+003100*     2026-08-09 RH   PASS/RECEIVE LK-RETURN-CODE ON THE CALL TO
+003200*                     FLDLENCK NOW THAT IT VALIDATES THE LENGTH
+003300*                     BEFORE CHECKING THE FIELD.
+003400*     2026-08-09 RH   ADDED EXAMPLES 2-4 FOR COMP-3 PACKED
+003500*                     DECIMAL, SIGNED NUMERIC, AND MIXED-CASE
+003600*                     ALPHANUMERIC TRUNCATION AND PADDING.
+003700******************************************************************
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000 SOURCE-COMPUTER.   IBM-370.
+004100 OBJECT-COMPUTER.   IBM-370.
+004200 DATA DIVISION.
+004300 WORKING-STORAGE SECTION.
+004400 COPY TRCFLD01.
+004500 01  WS-TRUNCATED-SW             PIC X(01).
+004600     88  WS-TRUNCATED                VALUE 'Y'.
+004700     88  WS-NOT-TRUNCATED             VALUE 'N'.
+004800 01  WS-CHARS-LOST               PIC 9(05) COMP.
+004900 01  WS-RETURN-CODE              PIC 9(02) COMP.
+005000     88  WS-RC-NORMAL                 VALUE 0.
+005100     88  WS-RC-BAD-LENGTH             VALUE 4.
+005200 01  WS-PACKED-TARGET            PIC S9(3)V99 COMP-3.
+005300 01  WS-PACKED-DISPLAY           PIC -(3)9.99.
+005400 01  WS-SIGNED-TARGET            PIC S9(5).
+005500 01  WS-SIGNED-DISPLAY           PIC -(5)9.
+005600 01  WS-CASE-TARGET              PIC X(10).
+005700 PROCEDURE DIVISION.
+005800******************************************************************
+005900*    0000-MAINLINE                                               *
+006000******************************************************************
+006100 0000-MAINLINE.
+006200     PERFORM 1000-EXAMPLE-1 THRU 1000-EXIT
+006300     PERFORM 2000-EXAMPLE-2 THRU 2000-EXIT
+006400     PERFORM 3000-EXAMPLE-3 THRU 3000-EXIT
+006500     PERFORM 4000-EXAMPLE-4 THRU 4000-EXIT
+006600     GO TO 9999-EXIT.
+006700******************************************************************
+006800*    1000-EXAMPLE-1
+006900*    RESULT OF MOVE 'REPENT, HARLEQUIN!' TO ITEM DEFINED AS      *
+007000*    PIC X(...), CHECKED THROUGH FLDLENCK RATHER THAN A          *
+007100*    HAND-WRITTEN REFERENCE MODIFICATION.                        *
+007200******************************************************************
+007300 1000-EXAMPLE-1.
+007400     MOVE 'Repent, Harlequin!'  *> Noncompliant
+007500          TO WS-ORIGINAL-VALUE
+007600     MOVE  18 TO WS-ORIGINAL-LENGTH *> Noncompliant
+007700     MOVE  10 TO WS-TARGET-SIZE
+007800     CALL 'FLDLENCK' USING WS-ORIGINAL-VALUE
+007900                           WS-ORIGINAL-LENGTH
+008000                           WS-TARGET-SIZE
+008100                           WS-TARGET-VALUE
+008200                           WS-TRUNCATED-SW
+008300                           WS-CHARS-LOST
+008400                           WS-RETURN-CODE
+008500     IF WS-RC-BAD-LENGTH
+008600         GO TO 1000-EXIT
+008700     END-IF
+008800     DISPLAY SPACE
+008900     DISPLAY 'Example 1'
+009000     DISPLAY 'Result of MOVE ''Repent, Harlequin!'' '
+009100          'to item defined as PIC X(...)'
+009200     DISPLAY 'Text value: '
+009300          '"' WS-TARGET-VALUE(1:WS-TARGET-SIZE) '"'.
+009400 1000-EXIT.
+009500     EXIT.
+009600******************************************************************
+009700*    2000-EXAMPLE-2
+009800*    RESULT OF MOVING A 7-DIGIT PACKED VALUE INTO AN ITEM        *
+009900*    DEFINED AS PIC S9(3)V99 COMP-3.  THE HIGH-ORDER DIGITS ARE  *
+010000*    SILENTLY DROPPED; THE SIGN AND LOW-ORDER DIGITS SURVIVE.    *
+010100******************************************************************
+010200 2000-EXAMPLE-2.
+010300     MOVE -1234567.89 TO WS-PACKED-TARGET *> Noncompliant
+010400     MOVE WS-PACKED-TARGET TO WS-PACKED-DISPLAY
+010500     DISPLAY SPACE
+010600     DISPLAY 'Example 2'
+010700     DISPLAY 'Result of MOVE -1234567.89 '
+010800          'to item defined as PIC S9(3)V99 COMP-3'
+010900     DISPLAY 'Packed value: ' '"' WS-PACKED-DISPLAY '"'.
+011000 2000-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300*    3000-EXAMPLE-3
+011400*    RESULT OF MOVING A 6-DIGIT SIGNED VALUE INTO AN ITEM        *
+011500*    DEFINED AS PIC S9(5).  THE HIGH-ORDER DIGIT IS SILENTLY     *
+011600*    DROPPED; THE SIGN IS PRESERVED.                             *
+011700******************************************************************
+011800 3000-EXAMPLE-3.
+011900     MOVE -123456 TO WS-SIGNED-TARGET *> Noncompliant
+012000     MOVE WS-SIGNED-TARGET TO WS-SIGNED-DISPLAY
+012100     DISPLAY SPACE
+012200     DISPLAY 'Example 3'
+012300     DISPLAY 'Result of MOVE -123456 '
+012400          'to item defined as PIC S9(5)'
+012500     DISPLAY 'Signed value: ' '"' WS-SIGNED-DISPLAY '"'.
+012600 3000-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900*    4000-EXAMPLE-4
+013000*    RESULT OF MOVING A MIXED-CASE VALUE LONGER THAN THE TARGET  *
+013100*    INTO AN ITEM DEFINED AS PIC X(10): THE TAIL IS SILENTLY     *
+013200*    DROPPED AND THE CASE OF THE SURVIVING CHARACTERS IS         *
+013300*    UNCHANGED BY THE MOVE.  A SHORTER VALUE MOVED IN AFTERWARD  *
+013400*    SHOWS THE FIELD BEING SPACE-PADDED ON THE RIGHT.            *
+013500******************************************************************
+013600 4000-EXAMPLE-4.
+013700     MOVE 'AbcdefghijKLMNOPqrst' *> Noncompliant
+013800          TO WS-CASE-TARGET
+013900     DISPLAY SPACE
+014000     DISPLAY 'Example 4'
+014100     DISPLAY 'Result of MOVE ''AbcdefghijKLMNOPqrst'' '
+014200          'to item defined as PIC X(10)'
+014300     DISPLAY 'Truncated mixed-case value: '
+014400          '"' WS-CASE-TARGET '"'
+014500     INSPECT WS-CASE-TARGET
+014600         CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+014700                 TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+014800     DISPLAY 'Upper-cased after truncation: '
+014900          '"' WS-CASE-TARGET '"'
+015000     MOVE 'Hi' TO WS-CASE-TARGET
+015100     DISPLAY 'Padded short value: '
+015200          '"' WS-CASE-TARGET '"'.
+015300 4000-EXIT.
+015400     EXIT.
+015500******************************************************************
+015600*    9999-EXIT                                                   *
+015700******************************************************************
+015800 9999-EXIT.
+015900     STOP RUN.
