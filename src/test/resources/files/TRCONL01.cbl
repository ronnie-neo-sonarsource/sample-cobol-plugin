@@ -0,0 +1,236 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TRCONL01.
+000300 AUTHOR.        R HALLORAN, BATCH SUPPORT GROUP.
+000400 INSTALLATION.  DATA PROCESSING CENTER.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE.....: PSEUDO-CONVERSATIONAL CICS TRANSACTION (TRCQ)
+000900*                  THAT LETS A DATA-ENTRY CLERK KEY A TARGET
+001000*                  FIELD NAME AND THE VALUE THEY ARE ABOUT TO KEY
+001100*                  INTO A DOWNSTREAM SCREEN, RUN IT THROUGH THE
+001200*                  SAME FLDLENCK SUBROUTINE THE BATCH JOBS CALL,
+001300*                  AND SEE IMMEDIATELY WHETHER THE VALUE IS TOO
+001400*                  LONG FOR THE TARGET FIELD, INSTEAD OF FINDING
+001500*                  OUT HOURS LATER WHEN A BATCH LOAD TRUNCATES
+001600*                  IT.  USES MAP TRCMAP1 (MAPSET TRCMSET1) AND
+001700*                  THE FIELD LIMITS TABLE IN TRCLIM01 TO RESOLVE
+001800*                  THE TARGET SIZE FOR THE FIELD NAME KEYED; A
+001900*                  FIELD NOT YET ON THE TABLE FALLS BACK TO THE
+002000*                  SIZE THE CLERK KEYED IN THE SCREEN'S SIZE
+002100*                  FIELD.
+002200*    CALLS........: FLDLENCK, THE SHOP STANDARD FIELD-LENGTH-
+002300*                    CHECK SUBROUTINE.
+002400*-----------------------------------------------------------------
+002500*    MODIFICATION HISTORY
+002600*     DATE       INIT DESCRIPTION
+002700*     ---------- ---- -------------------------------------------
+002800*     2026-08-09 RH   ORIGINAL PROGRAM.
+002900*     2026-08-09 RH   TARGET SIZE NOW RESOLVED FROM THE TRCLIM01
+003000*                     FIELD-LENGTH LIMITS TABLE WHEN THE KEYED
+003100*                     FIELD NAME IS ON IT, INSTEAD OF ALWAYS
+003200*                     TRUSTING WHAT THE CLERK KEYED.
+003300*     2026-08-09 RH   3000-RESOLVE-TARGET-SIZE NOW CHECKS FLDSIZI
+003400*                     IS NUMERIC BEFORE MOVING IT TO A COMP ITEM,
+003500*                     RESOLVING TO ZERO (WHICH FLDLENCK REJECTS)
+003600*                     INSTEAD OF A DATA EXCEPTION WHEN AN
+003700*                     UNCATALOGUED FIELD IS LEFT BLANK.  ADDED
+003800*                     9800-END-SESSION SO PF3/CLEAR ENDS THE
+003900*                     TRANSACTION INSTEAD OF LOOPING ON MAPFAIL.
+004000*     2026-08-09 RH   GAVE 9800-END-SESSION ITS OWN 9800-EXIT
+004100*                     PARAGRAPH LIKE EVERY OTHER PARAGRAPH IN THIS
+004200*                     PROGRAM, RATHER THAN FALLING THROUGH INTO
+004300*                     9900-ABEND-EXIT.
+004400*     2026-08-09 RH   MOVED COPY TRCMAP01 FROM LINKAGE SECTION TO
+004500*                     WORKING-STORAGE SECTION -- CICS ONLY
+004600*                     AUTO-ADDRESSES THE FIRST 01-LEVEL IN LINKAGE
+004700*                     SECTION (DFHCOMMAREA) AT TASK START, SO
+004800*                     TRCMAP1I/TRCMAP1O WERE UNADDRESSED STORAGE
+004900*                     WITH NO SET ADDRESS OF TO FIX THAT.  ALIGNED
+005000*                     THE BAD-LENGTH MESSAGE IN 4000-CHECK-FIELD-
+005100*                     LENGTH WITH TRCDRV01'S, SINCE WS-RC-BAD-
+005200*                     LENGTH COVERS BOTH A BAD ORIGINAL LENGTH AND
+005300*                     AN UNRESOLVED TARGET SIZE.
+005400******************************************************************
+005500 ENVIRONMENT DIVISION.
+005600 CONFIGURATION SECTION.
+005700 SOURCE-COMPUTER.   IBM-370.
+005800 OBJECT-COMPUTER.   IBM-370.
+005900 DATA DIVISION.
+006000 WORKING-STORAGE SECTION.
+006100 COPY TRCFLD01.
+006200 COPY TRCLIM01.
+006300 01  WS-LIMIT-FOUND-SW           PIC X(01).
+006400     88  WS-LIMIT-FOUND               VALUE 'Y'.
+006500     88  WS-LIMIT-NOT-FOUND           VALUE 'N'.
+006600 01  WS-TRUNCATED-SW             PIC X(01).
+006700     88  WS-TRUNCATED                VALUE 'Y'.
+006800     88  WS-NOT-TRUNCATED             VALUE 'N'.
+006900 01  WS-CHARS-LOST               PIC 9(05) COMP.
+007000 01  WS-RETURN-CODE              PIC 9(02) COMP.
+007100     88  WS-RC-NORMAL                 VALUE 0.
+007200     88  WS-RC-BAD-LENGTH             VALUE 4.
+007300 01  WS-CHARS-LOST-D             PIC ZZZZ9.
+007400 01  WS-GOODBYE-MSG              PIC X(40)
+007500     VALUE 'TRCQ - FIELD LENGTH CHECK COMPLETE'.
+007600 01  WS-RESP                     PIC S9(08) COMP.
+007700 COPY DFHAID.
+007800 COPY DFHBMSCA.
+007900 COPY TRCMAP01.
+008000 LINKAGE SECTION.
+008100 01  DFHCOMMAREA                 PIC X(01).
+008200 PROCEDURE DIVISION.
+008300******************************************************************
+008400*    0000-MAINLINE                                               *
+008500******************************************************************
+008600 0000-MAINLINE.
+008700     EXEC CICS
+008800          HANDLE CONDITION
+008900               MAPFAIL   GO TO 1000-SEND-MAP
+009000               ERROR     GO TO 9900-ABEND-EXIT
+009100     END-EXEC
+009200     IF EIBCALEN = ZERO
+009300         GO TO 1000-SEND-MAP
+009400     END-IF
+009500     IF EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+009600         GO TO 9800-END-SESSION
+009700     END-IF
+009800     PERFORM 2000-RECEIVE-MAP THRU 2000-EXIT
+009900     PERFORM 4000-CHECK-FIELD-LENGTH THRU 4000-EXIT
+010000     PERFORM 1000-SEND-MAP THRU 1000-EXIT
+010100     GO TO 9999-EXIT.
+010200******************************************************************
+010300*    1000-SEND-MAP                                               *
+010400*    (RE)DISPLAYS THE SCREEN AND RETURNS CONTROL TO CICS, KEEPING*
+010500*    THIS TRANSACTION PSEUDO-CONVERSATIONAL BETWEEN KEYSTROKES.  *
+010600******************************************************************
+010700 1000-SEND-MAP.
+010800     EXEC CICS
+010900          SEND MAP('TRCMAP1') MAPSET('TRCMSET1')
+011000               FROM(TRCMAP1O) ERASE
+011100     END-EXEC
+011200     EXEC CICS
+011300          RETURN TRANSID('TRCQ') COMMAREA(DFHCOMMAREA)
+011400     END-EXEC.
+011500 1000-EXIT.
+011600     EXIT.
+011700******************************************************************
+011800*    2000-RECEIVE-MAP                                            *
+011900*    READS THE FIELD NAME AND VALUE THE CLERK KEYED IN.          *
+012000******************************************************************
+012100 2000-RECEIVE-MAP.
+012200     EXEC CICS
+012300          RECEIVE MAP('TRCMAP1') MAPSET('TRCMSET1')
+012400               INTO(TRCMAP1I)
+012500     END-EXEC
+012600     MOVE SPACES TO WS-ORIGINAL-VALUE
+012700     MOVE FLDVALI TO WS-ORIGINAL-VALUE
+012800     MOVE FLDVALL TO WS-ORIGINAL-LENGTH
+012900     PERFORM 3000-RESOLVE-TARGET-SIZE THRU 3000-EXIT.
+013000 2000-EXIT.
+013100     EXIT.
+013200******************************************************************
+013300*    3000-RESOLVE-TARGET-SIZE                                   *
+013400*    LOOKS UP THE KEYED FIELD NAME IN THE SHOP FIELD-LENGTH      *
+013500*    LIMITS TABLE (TRCLIM01).  A FIELD NAME NOT YET ON THE TABLE *
+013600*    FALLS BACK TO THE SIZE THE CLERK KEYED IN FLDSIZI, IF ANY;  *
+013700*    A BLANK OR NON-NUMERIC FLDSIZI RESOLVES TO ZERO SO FLDLENCK *
+013800*    REJECTS THE CALL INSTEAD OF MOVING SPACES INTO A COMP ITEM. *
+013900******************************************************************
+014000 3000-RESOLVE-TARGET-SIZE.
+014100     SET WS-LIMIT-NOT-FOUND TO TRUE
+014200     SET LIM-IDX TO 1
+014300     PERFORM 3100-SEARCH-LIMIT THRU 3100-EXIT
+014400         UNTIL LIM-IDX > LIM-TABLE-COUNT
+014500            OR WS-LIMIT-FOUND
+014600     IF WS-LIMIT-FOUND
+014700         MOVE LIM-MAX-LENGTH(LIM-IDX) TO WS-TARGET-SIZE
+014800     ELSE
+014900         IF FLDSIZI IS NUMERIC
+015000             MOVE FLDSIZI TO WS-TARGET-SIZE
+015100         ELSE
+015200             MOVE ZERO TO WS-TARGET-SIZE
+015300         END-IF
+015400     END-IF.
+015500 3000-EXIT.
+015600     EXIT.
+015700******************************************************************
+015800*    3100-SEARCH-LIMIT                                           *
+015900******************************************************************
+016000 3100-SEARCH-LIMIT.
+016100     IF LIM-FIELD-NAME(LIM-IDX) = FLDNAMI
+016200         SET WS-LIMIT-FOUND TO TRUE
+016300     ELSE
+016400         SET LIM-IDX UP BY 1
+016500     END-IF.
+016600 3100-EXIT.
+016700     EXIT.
+016800******************************************************************
+016900*    4000-CHECK-FIELD-LENGTH                                     *
+017000*    CALLS THE SHOP STANDARD FIELD-LENGTH-CHECK SUBROUTINE AND   *
+017100*    BUILDS THE WARNING MESSAGE THE CLERK SEES BEFORE THE RECORD *
+017200*    IS EVER SUBMITTED.                                          *
+017300******************************************************************
+017400 4000-CHECK-FIELD-LENGTH.
+017500     MOVE FLDNAMI TO FLDNAMO
+017600     MOVE WS-TARGET-SIZE TO FLDSIZO
+017700     MOVE FLDVALI TO FLDVALO
+017800     CALL 'FLDLENCK' USING WS-ORIGINAL-VALUE
+017900                           WS-ORIGINAL-LENGTH
+018000                           WS-TARGET-SIZE
+018100                           WS-TARGET-VALUE
+018200                           WS-TRUNCATED-SW
+018300                           WS-CHARS-LOST
+018400                           WS-RETURN-CODE
+018500     MOVE SPACES TO MSGO
+018600     IF WS-RC-BAD-LENGTH
+018700         STRING 'REJECTED - INVALID LENGTH OR TARGET SIZE - REKEY'
+018800                DELIMITED BY SIZE INTO MSGO
+018900         END-STRING
+019000     ELSE
+019100         IF WS-TRUNCATED
+019200             MOVE WS-CHARS-LOST TO WS-CHARS-LOST-D
+019300             STRING 'WARNING - THIS VALUE IS ' DELIMITED BY SIZE
+019400                    WS-CHARS-LOST-D DELIMITED BY SIZE
+019500                    ' CHARACTERS TOO LONG FOR THIS FIELD'
+019600                    DELIMITED BY SIZE
+019700                    INTO MSGO
+019800             END-STRING
+019900         ELSE
+020000             STRING 'VALUE FITS - OK TO SUBMIT'
+020100                    DELIMITED BY SIZE INTO MSGO
+020200             END-STRING
+020300         END-IF
+020400     END-IF.
+020500 4000-EXIT.
+020600     EXIT.
+020700******************************************************************
+020800*    9800-END-SESSION                                            *
+020900*    PF3 OR CLEAR ENDS THE TRANSACTION NORMALLY INSTEAD OF       *
+021000*    REDISPLAYING THE MAP -- WITHOUT THIS, A CLERK HAS NO WAY TO *
+021100*    LEAVE TRCQ SHORT OF A CICS CLEAR-SCREEN/CANCEL FUNCTION.    *
+021200******************************************************************
+021300 9800-END-SESSION.
+021400     EXEC CICS
+021500          SEND TEXT FROM(WS-GOODBYE-MSG) ERASE
+021600     END-EXEC
+021700     EXEC CICS
+021800          RETURN
+021900     END-EXEC.
+022000 9800-EXIT.
+022100     EXIT.
+022200******************************************************************
+022300*    9900-ABEND-EXIT                                             *
+022400******************************************************************
+022500 9900-ABEND-EXIT.
+022600     MOVE SPACES TO MSGO
+022700     STRING 'UNEXPECTED ERROR - NOTIFY BATCH SUPPORT'
+022800            DELIMITED BY SIZE INTO MSGO
+022900     END-STRING
+023000     PERFORM 1000-SEND-MAP THRU 1000-EXIT
+023100     GO TO 9999-EXIT.
+023200******************************************************************
+023300*    9999-EXIT                                                   *
+023400******************************************************************
+023500 9999-EXIT.
+023600     EXIT PROGRAM.
