@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FLDLENCK.
+000300 AUTHOR.        R HALLORAN, BATCH SUPPORT GROUP.
+000400 INSTALLATION.  DATA PROCESSING CENTER.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE.....: GENERAL-PURPOSE FIELD-LENGTH-CHECK SUBROUTINE.
+000900*                  GIVEN AN INPUT TEXT VALUE, ITS TRUE LENGTH AND
+001000*                  THE DEFINED SIZE OF THE FIXED PIC X TARGET
+001100*                  FIELD IT IS ABOUT TO BE MOVED INTO, RETURNS
+001200*                  WHETHER THE MOVE WOULD TRUNCATE THE VALUE, HOW
+001300*                  MANY CHARACTERS WOULD BE LOST, AND THE VALUE
+001400*                  AS IT WOULD LOOK AFTER THE MOVE.  REPLACES THE
+001500*                  HAND-WRITTEN MOVE-AND-DISPLAY PATTERN THAT
+001600*                  USED TO BE COPIED INTO EVERY PROGRAM THAT
+001700*                  TOUCHES VARIABLE-LENGTH TEXT.  A ZERO OR
+001800*                  NEGATIVE LK-INPUT-LENGTH, OR A ZERO OR
+001900*                  NEGATIVE LK-TARGET-SIZE, IS REJECTED VIA
+002000*                  LK-RETURN-CODE BEFORE IT EVER REACHES THE
+002100*                  REFERENCE MODIFICATION IN 2000-CHECK-FIELD-
+002200*                  LENGTH, SO ONE DIRTY LENGTH FROM A FEEDER FILE
+002300*                  OR AN UNRESOLVED TARGET SIZE FROM A CALLER
+002400*                  CANNOT ABEND THE CALLING JOB.  THE REJECTION
+002500*                  IS SIGNALLED ONLY THROUGH LK-RETURN-CODE, NOT
+002600*                  DISPLAYED, SINCE THIS SUBROUTINE IS CALLED
+002700*                  FROM CICS AS WELL AS BATCH.
+002800*    CALLED BY...: MOVEBITCHECK, TRCDRV01, TRCONL01, AND ANY OTHER
+002900*                  BATCH OR ONLINE PROGRAM THAT NEEDS TO PROVE A
+003000*                  VALUE FITS BEFORE MOVING IT.
+003100*-----------------------------------------------------------------
+003200*    MODIFICATION HISTORY
+003300*     DATE       INIT DESCRIPTION
+003400*     ---------- ---- -------------------------------------------
+003500*     2026-08-09 RH   ORIGINAL PROGRAM - EXTRACTED FROM THE
+003600*                     EXAMPLE 1 PARAGRAPH OF MOVEBITCHECK SO THE
+003700*                     CHECK LOGIC IS WRITTEN ONCE AND CALLABLE.
+003800*     2026-08-09 RH   ADDED 1000-VALIDATE-LENGTH AND LK-RETURN-
+003900*                     CODE SO A ZERO OR NEGATIVE LK-INPUT-LENGTH
+004000*                     IS REJECTED AND LOGGED INSTEAD OF DRIVING
+004100*                     AN OUT-OF-RANGE REFERENCE MODIFICATION.
+004200*     2026-08-09 RH   1000-VALIDATE-LENGTH NOW ALSO REJECTS A
+004300*                     ZERO OR NEGATIVE LK-TARGET-SIZE, CLOSING
+004400*                     THE SAME HOLE FOR A CALLER THAT COULD NOT
+004500*                     RESOLVE A TARGET SIZE.  DROPPED THE DISPLAY
+004600*                     OF THE REJECTION -- TRCONL01 CALLS THIS
+004700*                     SUBROUTINE FROM CICS, WHERE A BARE DISPLAY
+004800*                     IS NOT A SUPPORTED I/O OPERATION; CALLERS
+004900*                     ALREADY GET THE REJECTION VIA LK-RETURN-CODE
+005000******************************************************************
+005100 ENVIRONMENT DIVISION.
+005200 CONFIGURATION SECTION.
+005300 SOURCE-COMPUTER.   IBM-370.
+005400 OBJECT-COMPUTER.   IBM-370.
+005500 DATA DIVISION.
+005600 WORKING-STORAGE SECTION.
+005700 LINKAGE SECTION.
+005800 01  LK-INPUT-TEXT               PIC X(80).
+005900 01  LK-INPUT-LENGTH             PIC S9(05) COMP.
+006000 01  LK-TARGET-SIZE              PIC 9(05) COMP.
+006100 01  LK-RESULT-VALUE             PIC X(80).
+006200 01  LK-TRUNCATED-SW             PIC X(01).
+006300     88  LK-TRUNCATED                VALUE 'Y'.
+006400     88  LK-NOT-TRUNCATED             VALUE 'N'.
+006500 01  LK-CHARS-LOST               PIC 9(05) COMP.
+006600 01  LK-RETURN-CODE              PIC 9(02) COMP.
+006700     88  LK-RC-NORMAL                 VALUE 0.
+006800     88  LK-RC-BAD-LENGTH             VALUE 4.
+006900 PROCEDURE DIVISION USING LK-INPUT-TEXT
+007000                          LK-INPUT-LENGTH
+007100                          LK-TARGET-SIZE
+007200                          LK-RESULT-VALUE
+007300                          LK-TRUNCATED-SW
+007400                          LK-CHARS-LOST
+007500                          LK-RETURN-CODE.
+007600******************************************************************
+007700*    0000-MAINLINE                                               *
+007800******************************************************************
+007900 0000-MAINLINE.
+008000     MOVE SPACES              TO LK-RESULT-VALUE
+008100     MOVE ZERO                TO LK-CHARS-LOST
+008200     SET LK-RC-NORMAL         TO TRUE
+008300     SET LK-NOT-TRUNCATED     TO TRUE
+008400     PERFORM 1000-VALIDATE-LENGTH THRU 1000-EXIT
+008500     IF LK-RC-BAD-LENGTH
+008600         GO TO 9999-EXIT
+008700     END-IF
+008800     PERFORM 2000-CHECK-FIELD-LENGTH THRU 2000-EXIT
+008900     GO TO 9999-EXIT.
+009000******************************************************************
+009100*    1000-VALIDATE-LENGTH                                        *
+009200*    REJECTS A ZERO, NEGATIVE, OR OVERSIZED LK-INPUT-LENGTH, OR A*
+009300*    ZERO OR NEGATIVE LK-TARGET-SIZE, SO THE REFERENCE           *
+009400*    MODIFICATION IN 2000-CHECK-FIELD-LENGTH CAN NEVER RUN WITH  *
+009500*    AN OUT-OF-RANGE OR ZERO-LENGTH SUBSCRIPT.  THE REJECTION IS *
+009600*    RETURNED SOLELY VIA LK-RETURN-CODE -- THIS SUBROUTINE IS    *
+009700*    CALLED FROM CICS AS WELL AS BATCH, SO IT MUST NOT DISPLAY.  *
+009800******************************************************************
+009900 1000-VALIDATE-LENGTH.
+010000     IF LK-INPUT-LENGTH > 0
+010100         AND LK-INPUT-LENGTH NOT > LENGTH OF LK-INPUT-TEXT
+010200         AND LK-TARGET-SIZE > 0
+010300         SET LK-RC-NORMAL TO TRUE
+010400     ELSE
+010500         SET LK-RC-BAD-LENGTH TO TRUE
+010600     END-IF.
+010700 1000-EXIT.
+010800     EXIT.
+010900******************************************************************
+011000*    2000-CHECK-FIELD-LENGTH                                     *
+011100*    COMPARES THE TRUE LENGTH OF THE INPUT VALUE AGAINST THE     *
+011200*    TARGET FIELD SIZE AND RETURNS THE VALUE AS IT WOULD LOOK    *
+011300*    AFTER A MOVE TO THAT FIELD, TOGETHER WITH THE TRUNCATION    *
+011400*    FLAG AND THE COUNT OF CHARACTERS THAT WOULD BE LOST.        *
+011500******************************************************************
+011600 2000-CHECK-FIELD-LENGTH.
+011700     IF LK-INPUT-LENGTH > LK-TARGET-SIZE
+011800         SET LK-TRUNCATED TO TRUE
+011900         COMPUTE LK-CHARS-LOST = LK-INPUT-LENGTH - LK-TARGET-SIZE
+012000         MOVE LK-INPUT-TEXT(1:LK-TARGET-SIZE) TO LK-RESULT-VALUE
+012100     ELSE
+012200         SET LK-NOT-TRUNCATED TO TRUE
+012300         MOVE ZERO TO LK-CHARS-LOST
+012400         MOVE LK-INPUT-TEXT(1:LK-INPUT-LENGTH) TO LK-RESULT-VALUE
+012500     END-IF.
+012600 2000-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900*    9999-EXIT                                                   *
+013000******************************************************************
+013100 9999-EXIT.
+013200     GOBACK.
