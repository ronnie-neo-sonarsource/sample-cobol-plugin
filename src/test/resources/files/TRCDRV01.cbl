@@ -0,0 +1,455 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TRCDRV01.
+000300 AUTHOR.        R HALLORAN, BATCH SUPPORT GROUP.
+000400 INSTALLATION.  DATA PROCESSING CENTER.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PURPOSE.....: BATCH DRIVER FOR THE FIELD-LENGTH-CHECK
+000900*                  UTILITY.  READS THE TRCTRANS TRANSACTION FILE
+001000*                  OF INCOMING CUSTOMER-NAME, ADDRESS, AND MEMO
+001100*                  TEXT VALUES, RUNS EACH VALUE THROUGH FLDLENCK,
+001200*                  AND PRODUCES THE TRUNCATION EXCEPTIONS REPORT
+001300*                  SO A TRUNCATED NIGHTLY LOAD CAN BE CAUGHT
+001400*                  BEFORE A CUSTOMER NOTICES.
+001500*    INPUT FILES.: TRCTRANS  - TEXT-FIELD TRANSACTION FILE
+001600*    OUTPUT FILES: TRCRPT01  - TRUNCATION EXCEPTIONS REPORT
+001700*                  TRCAUDIT  - TRUNC-AUDIT-LOG OF EVERY REAL
+001800*                              TRUNCATION EVENT, FOR COMPLIANCE
+001900*                  TRCFEED1  - STRUCTURED TRUNCATION EXCEPTIONS
+002000*                              FEED FOR THE MONITORING PIPELINE
+002100*    WORK FILES..: TRCCKPT   - RESTART/CHECKPOINT FILE, A RECORD
+002200*                              APPENDED EVERY WS-CKPT-INTERVAL
+002300*                              RECORDS SO A RERUN CAN SKIP BACK
+002400*                              TO THE LAST CHECKPOINT.
+002500*-----------------------------------------------------------------
+002600*    MODIFICATION HISTORY
+002700*     DATE       INIT DESCRIPTION
+002800*     ---------- ---- -------------------------------------------
+002900*     2026-08-09 RH   ORIGINAL PROGRAM.
+003000*     2026-08-09 RH   ADDED TRUNC-AUDIT-LOG WRITE FOR EVERY
+003100*                     CONFIRMED TRUNCATION EVENT.
+003200*     2026-08-09 RH   ADDED CHECKPOINT/RESTART PROCESSING SO A
+003300*                     JOB THAT DIES PART WAY THROUGH CAN RESUME
+003400*                     FROM THE LAST CHECKPOINT INSTEAD OF
+003500*                     REPROCESSING THE WHOLE TRANSACTION FILE.
+003600*     2026-08-09 RH   ADDED TRCFEED1 STRUCTURED FEED SO THE
+003700*                     MONITORING PIPELINE CAN PICK UP TRUNCATION
+003800*                     EXCEPTIONS WITHOUT READING SYSOUT.
+003900*     2026-08-09 RH   TARGET SIZE NOW RESOLVED FROM THE TRCLIM01
+004000*                     FIELD-LENGTH LIMITS TABLE WHEN THE INCOMING
+004100*                     FIELD NAME IS ON IT, FALLING BACK TO
+004200*                     TRAN-TARGET-SIZE WHEN IT IS NOT.
+004300*     2026-08-09 RH   CLEARED RPT-LINE BEFORE THE REPORT TITLE
+004400*                     WRITE, LIKE EVERY OTHER LINE WRITTEN TO
+004500*                     TRC-RPT-FILE.  WIDENED WD-CHOPPED-TEXT TO
+004600*                     PIC X(80) SO A LONG TRUNCATION IS SHOWN IN
+004700*                     FULL INSTEAD OF BEING RE-CHOPPED AT 40
+004800*                     CHARACTERS ON ITS WAY INTO THE REPORT.
+004900*     2026-08-09 RH   2000-PROCESS-RECORD NOW BRANCHES ON A BAD
+005000*                     RETURN CODE FROM FLDLENCK INSTEAD OF ONLY
+005100*                     TESTING FOR A CONFIRMED TRUNCATION -- A
+005200*                     REJECTED RECORD (BAD LENGTH OR UNRESOLVED
+005300*                     TARGET SIZE) NOW ADDS TO A NEW WS-REJECTS-
+005400*                     FOUND COUNTER, GETS A REPORT LINE, AND GETS
+005500*                     AN AUDIT-LOG ENTRY THROUGH NEW PARAGRAPH
+005600*                     2150-WRITE-REJECT, INSTEAD OF BEING DROPPED
+005700*                     WITH NO TRACE.
+005800*     2026-08-09 RH   3000-TERMINATE NOW EMPTIES TRCCKPT ON A
+005900*                     CLEAN COMPLETION INSTEAD OF LEAVING THE
+006000*                     LAST RUN'S CHECKPOINT SITTING THERE --
+006100*                     OTHERWISE A CLEAN RUN FOLLOWED BY A FRESH
+006200*                     TRCTRANS FILE WOULD HAVE 1100-READ-RESTART-
+006300*                     POINT SKIP THAT NEW FILE'S LEADING RECORDS.
+006400*                     A RUN THAT ABENDS BEFORE REACHING
+006500*                     3000-TERMINATE STILL LEAVES TRCCKPT INTACT
+006600*                     FOR A GENUINE RESTART.
+006700******************************************************************
+006800 ENVIRONMENT DIVISION.
+006900 CONFIGURATION SECTION.
+007000 SOURCE-COMPUTER.   IBM-370.
+007100 OBJECT-COMPUTER.   IBM-370.
+007200 INPUT-OUTPUT SECTION.
+007300 FILE-CONTROL.
+007400     SELECT TRC-TRANS-FILE      ASSIGN TO TRCTRANS
+007500                                ORGANIZATION IS SEQUENTIAL.
+007600     SELECT TRC-RPT-FILE        ASSIGN TO TRCRPT01
+007700                                ORGANIZATION IS SEQUENTIAL.
+007800     SELECT TRC-AUDIT-FILE      ASSIGN TO TRCAUDIT
+007900                                ORGANIZATION IS SEQUENTIAL.
+008000     SELECT TRC-CKPT-FILE       ASSIGN TO TRCCKPT
+008100                                ORGANIZATION IS SEQUENTIAL
+008200                                FILE STATUS IS WS-CKPT-FILE-STAT.
+008300     SELECT TRC-FEED-FILE       ASSIGN TO TRCFEED1
+008400                                ORGANIZATION IS SEQUENTIAL.
+008500 DATA DIVISION.
+008600 FILE SECTION.
+008700 FD  TRC-TRANS-FILE
+008800     LABEL RECORDS ARE STANDARD
+008900     RECORDING MODE IS F.
+009000 COPY TRCTRAN01.
+009100 FD  TRC-RPT-FILE
+009200     LABEL RECORDS ARE STANDARD
+009300     RECORDING MODE IS F.
+009400 01  RPT-LINE                   PIC X(150).
+009500 FD  TRC-AUDIT-FILE
+009600     LABEL RECORDS ARE STANDARD
+009700     RECORDING MODE IS F.
+009800 COPY TRCAUD01.
+009900 FD  TRC-CKPT-FILE
+010000     LABEL RECORDS ARE STANDARD
+010100     RECORDING MODE IS F.
+010200 COPY TRCCKP01.
+010300 FD  TRC-FEED-FILE
+010400     LABEL RECORDS ARE STANDARD
+010500     RECORDING MODE IS F.
+010600 COPY TRCFEED1.
+010700 WORKING-STORAGE SECTION.
+010800 COPY TRCFLD01.
+010900 COPY TRCLIM01.
+011000 01  WS-LIMIT-FOUND-SW           PIC X(01).
+011100     88  WS-LIMIT-FOUND               VALUE 'Y'.
+011200     88  WS-LIMIT-NOT-FOUND           VALUE 'N'.
+011300 01  WS-TRUNCATED-SW             PIC X(01).
+011400     88  WS-TRUNCATED                VALUE 'Y'.
+011500     88  WS-NOT-TRUNCATED             VALUE 'N'.
+011600 01  WS-CHARS-LOST               PIC 9(05) COMP.
+011700 01  WS-RETURN-CODE              PIC 9(02) COMP.
+011800     88  WS-RC-NORMAL                 VALUE 0.
+011900     88  WS-RC-BAD-LENGTH             VALUE 4.
+012000 01  WS-EOF-SW                   PIC X(01)         VALUE 'N'.
+012100     88  WS-EOF                       VALUE 'Y'.
+012200     88  WS-NOT-EOF                   VALUE 'N'.
+012300 01  WS-CKPT-FILE-STAT           PIC X(02).
+012400     88  WS-CKPT-FILE-OK              VALUE '00'.
+012500 01  WS-CKPT-EOF-SW              PIC X(01)         VALUE 'N'.
+012600     88  WS-CKPT-EOF                  VALUE 'Y'.
+012700     88  WS-CKPT-NOT-EOF              VALUE 'N'.
+012800 01  WS-CKPT-INTERVAL            PIC 9(07) COMP    VALUE 10000.
+012900 01  WS-CKPT-QUOTIENT            PIC 9(07) COMP.
+013000 01  WS-CKPT-REMAINDER           PIC 9(07) COMP.
+013100 01  WS-RESTART-COUNT            PIC 9(09) COMP    VALUE ZERO.
+013200 01  WS-LOST-TEXT                PIC X(80).
+013300 01  WS-COUNTERS.
+013400     05  WS-RECORDS-READ         PIC 9(07) COMP    VALUE ZERO.
+013500     05  WS-EXCEPTIONS-FOUND     PIC 9(07) COMP    VALUE ZERO.
+013600     05  WS-REJECTS-FOUND        PIC 9(07) COMP    VALUE ZERO.
+013700 01  WS-HEADING-1.
+013800     05  FILLER                  PIC X(40)
+013900         VALUE 'TRUNCATION EXCEPTIONS REPORT'.
+014000 01  WS-HEADING-2.
+014100     05  FILLER          PIC X(15)   VALUE 'FIELD NAME'.
+014200     05  FILLER          PIC X(15)   VALUE 'ORIG LEN'.
+014300     05  FILLER          PIC X(15)   VALUE 'TARGET SIZE'.
+014400     05  FILLER          PIC X(15)   VALUE 'CHARS LOST'.
+014500     05  FILLER          PIC X(80)   VALUE 'CHOPPED TEXT'.
+014600 01  WS-DETAIL-LINE.
+014700     05  WD-FIELD-NAME           PIC X(15).
+014800     05  WD-ORIG-LEN             PIC ZZZZ9.
+014900     05  FILLER                  PIC X(10).
+015000     05  WD-TARGET-SIZE          PIC ZZZZ9.
+015100     05  FILLER                  PIC X(10).
+015200     05  WD-CHARS-LOST           PIC ZZZZ9.
+015300     05  FILLER                  PIC X(10).
+015400     05  WD-CHOPPED-TEXT         PIC X(80).
+015500*
+015600 01  WS-TOTAL-LINE.
+015700     05  FILLER                  PIC X(20)
+015800         VALUE 'RECORDS READ......:'.
+015900     05  WT-RECORDS-READ         PIC ZZZ,ZZ9.
+016000 01  WS-TOTAL-LINE-2.
+016100     05  FILLER                  PIC X(20)
+016200         VALUE 'EXCEPTIONS FOUND..:'.
+016300     05  WT-EXCEPTIONS-FOUND     PIC ZZZ,ZZ9.
+016400 01  WS-TOTAL-LINE-3.
+016500     05  FILLER                  PIC X(20)
+016600         VALUE 'RECORDS REJECTED..:'.
+016700     05  WT-REJECTS-FOUND        PIC ZZZ,ZZ9.
+016800 PROCEDURE DIVISION.
+016900******************************************************************
+017000*    0000-MAINLINE                                               *
+017100******************************************************************
+017200 0000-MAINLINE.
+017300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+017400     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+017500         UNTIL WS-EOF
+017600     PERFORM 3000-TERMINATE THRU 3000-EXIT
+017700     GO TO 9999-EXIT.
+017800******************************************************************
+017900*    1000-INITIALIZE                                             *
+018000******************************************************************
+018100 1000-INITIALIZE.
+018200     OPEN INPUT  TRC-TRANS-FILE
+018300     OPEN OUTPUT TRC-RPT-FILE
+018400     OPEN OUTPUT TRC-AUDIT-FILE
+018500     OPEN OUTPUT TRC-FEED-FILE
+018600     MOVE SPACES TO RPT-LINE
+018700     WRITE RPT-LINE FROM WS-HEADING-1
+018800     MOVE SPACES TO RPT-LINE
+018900     WRITE RPT-LINE FROM WS-HEADING-2
+019000     PERFORM 1100-READ-RESTART-POINT THRU 1100-EXIT
+019100     OPEN EXTEND TRC-CKPT-FILE
+019200     IF WS-RESTART-COUNT > 0
+019300         PERFORM 1200-SKIP-TO-RESTART-POINT THRU 1200-EXIT
+019400     END-IF
+019500     PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+019600 1000-EXIT.
+019700     EXIT.
+019800******************************************************************
+019900*    1100-READ-RESTART-POINT                                     *
+020000*    READS TRCCKPT, IF IT ALREADY EXISTS, FOR THE LAST CHECKPOINT*
+020100*    LEFT BY A PRIOR RUN OF THIS JOB SO THIS RUN CAN SKIP THE    *
+020200*    RECORDS THAT ARE ALREADY KNOWN TO HAVE BEEN PROCESSED.      *
+020300******************************************************************
+020400 1100-READ-RESTART-POINT.
+020500     MOVE ZERO TO WS-RESTART-COUNT
+020600     SET WS-CKPT-NOT-EOF TO TRUE
+020700     OPEN INPUT TRC-CKPT-FILE
+020800     IF WS-CKPT-FILE-OK
+020900         PERFORM 1150-READ-CKPT THRU 1150-EXIT
+021000             UNTIL WS-CKPT-EOF
+021100         CLOSE TRC-CKPT-FILE
+021200     END-IF.
+021300 1100-EXIT.
+021400     EXIT.
+021500******************************************************************
+021600*    1150-READ-CKPT                                              *
+021700******************************************************************
+021800 1150-READ-CKPT.
+021900     READ TRC-CKPT-FILE
+022000         AT END
+022100             SET WS-CKPT-EOF TO TRUE
+022200         NOT AT END
+022300             MOVE CKP-LAST-RECORD-COUNT TO WS-RESTART-COUNT
+022400     END-READ.
+022500 1150-EXIT.
+022600     EXIT.
+022700******************************************************************
+022800*    1200-SKIP-TO-RESTART-POINT                                  *
+022900*    RE-READS AND DISCARDS TRANSACTION RECORDS ALREADY COVERED   *
+023000*    BY THE LAST CHECKPOINT SO PROCESSING RESUMES RIGHT AFTER IT.*
+023100******************************************************************
+023200 1200-SKIP-TO-RESTART-POINT.
+023300     PERFORM 1250-SKIP-READ THRU 1250-EXIT
+023400         UNTIL WS-EOF
+023500            OR WS-RECORDS-READ NOT LESS THAN WS-RESTART-COUNT.
+023600 1200-EXIT.
+023700     EXIT.
+023800******************************************************************
+023900*    1250-SKIP-READ                                              *
+024000******************************************************************
+024100 1250-SKIP-READ.
+024200     READ TRC-TRANS-FILE
+024300         AT END
+024400             SET WS-EOF TO TRUE
+024500         NOT AT END
+024600             ADD 1 TO WS-RECORDS-READ
+024700     END-READ.
+024800 1250-EXIT.
+024900     EXIT.
+025000******************************************************************
+025100*    2000-PROCESS-RECORD                                         *
+025200*    RUNS THE CURRENT TRANSACTION RECORD THROUGH FLDLENCK AND    *
+025300*    ADDS A REPORT LINE WHEN THE MOVE WOULD HAVE TRUNCATED IT.   *
+025400******************************************************************
+025500 2000-PROCESS-RECORD.
+025600     ADD 1 TO WS-RECORDS-READ
+025700     MOVE TRAN-TEXT-VALUE   TO WS-ORIGINAL-VALUE
+025800     MOVE TRAN-TEXT-LENGTH  TO WS-ORIGINAL-LENGTH
+025900     PERFORM 2050-RESOLVE-TARGET-SIZE THRU 2050-EXIT
+026000     CALL 'FLDLENCK' USING WS-ORIGINAL-VALUE
+026100                           WS-ORIGINAL-LENGTH
+026200                           WS-TARGET-SIZE
+026300                           WS-TARGET-VALUE
+026400                           WS-TRUNCATED-SW
+026500                           WS-CHARS-LOST
+026600                           WS-RETURN-CODE
+026700     IF WS-RC-NORMAL
+026800         IF WS-TRUNCATED
+026900             PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+027000         END-IF
+027100     ELSE
+027200         PERFORM 2150-WRITE-REJECT THRU 2150-EXIT
+027300     END-IF
+027400     DIVIDE WS-RECORDS-READ BY WS-CKPT-INTERVAL
+027500         GIVING WS-CKPT-QUOTIENT
+027600         REMAINDER WS-CKPT-REMAINDER
+027700     IF WS-CKPT-REMAINDER = ZERO
+027800         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+027900     END-IF
+028000     PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+028100 2000-EXIT.
+028200     EXIT.
+028300******************************************************************
+028400*    2050-RESOLVE-TARGET-SIZE                                    *
+028500*    LOOKS UP THE CURRENT RECORD'S FIELD NAME IN THE SHOP FIELD- *
+028600*    LENGTH LIMITS TABLE (TRCLIM01) TO GET THE TARGET SIZE TO    *
+028700*    CHECK AGAINST, SO ADDING A NEW FIELD IS A TABLE ENTRY       *
+028800*    INSTEAD OF A PROGRAM CHANGE.  A FIELD NAME NOT YET ON THE   *
+028900*    TABLE FALLS BACK TO THE TARGET SIZE CARRIED ON THE          *
+029000*    TRANSACTION RECORD ITSELF.                                  *
+029100******************************************************************
+029200 2050-RESOLVE-TARGET-SIZE.
+029300     SET WS-LIMIT-NOT-FOUND TO TRUE
+029400     SET LIM-IDX TO 1
+029500     PERFORM 2060-SEARCH-LIMIT THRU 2060-EXIT
+029600         UNTIL LIM-IDX > LIM-TABLE-COUNT
+029700            OR WS-LIMIT-FOUND
+029800     IF WS-LIMIT-FOUND
+029900         MOVE LIM-MAX-LENGTH(LIM-IDX) TO WS-TARGET-SIZE
+030000     ELSE
+030100         MOVE TRAN-TARGET-SIZE TO WS-TARGET-SIZE
+030200     END-IF.
+030300 2050-EXIT.
+030400     EXIT.
+030500******************************************************************
+030600*    2060-SEARCH-LIMIT                                           *
+030700******************************************************************
+030800 2060-SEARCH-LIMIT.
+030900     IF LIM-FIELD-NAME(LIM-IDX) = TRAN-FIELD-NAME
+031000         SET WS-LIMIT-FOUND TO TRUE
+031100     ELSE
+031200         SET LIM-IDX UP BY 1
+031300     END-IF.
+031400 2060-EXIT.
+031500     EXIT.
+031600******************************************************************
+031700*    2100-WRITE-EXCEPTION                                        *
+031800******************************************************************
+031900 2100-WRITE-EXCEPTION.
+032000     ADD 1 TO WS-EXCEPTIONS-FOUND
+032100     MOVE SPACES TO WS-LOST-TEXT
+032200     MOVE TRAN-TEXT-VALUE(WS-TARGET-SIZE + 1 : WS-CHARS-LOST)
+032300         TO WS-LOST-TEXT
+032400     MOVE SPACES              TO WS-DETAIL-LINE
+032500     MOVE TRAN-FIELD-NAME     TO WD-FIELD-NAME
+032600     MOVE WS-ORIGINAL-LENGTH  TO WD-ORIG-LEN
+032700     MOVE WS-TARGET-SIZE      TO WD-TARGET-SIZE
+032800     MOVE WS-CHARS-LOST       TO WD-CHARS-LOST
+032900     MOVE WS-LOST-TEXT        TO WD-CHOPPED-TEXT
+033000     MOVE SPACES TO RPT-LINE
+033100     WRITE RPT-LINE FROM WS-DETAIL-LINE
+033200     PERFORM 2200-WRITE-AUDIT-LOG THRU 2200-EXIT
+033300     PERFORM 2300-WRITE-FEED THRU 2300-EXIT.
+033400 2100-EXIT.
+033500     EXIT.
+033600******************************************************************
+033700*    2150-WRITE-REJECT                                          *
+033800*    LOGS A RECORD FLDLENCK REJECTED OUTRIGHT -- A ZERO/NEGATIVE *
+033900*    ORIGINAL LENGTH OR AN UNRESOLVED (ZERO) TARGET SIZE -- SO IT*
+034000*    LEAVES THE SAME KIND OF PROVABLE TRAIL A CONFIRMED          *
+034100*    TRUNCATION DOES, RATHER THAN BEING SILENTLY DROPPED.        *
+034200******************************************************************
+034300 2150-WRITE-REJECT.
+034400     ADD 1 TO WS-REJECTS-FOUND
+034500     MOVE SPACES              TO WS-DETAIL-LINE
+034600     MOVE TRAN-FIELD-NAME     TO WD-FIELD-NAME
+034700     MOVE WS-ORIGINAL-LENGTH  TO WD-ORIG-LEN
+034800     MOVE WS-TARGET-SIZE      TO WD-TARGET-SIZE
+034900     MOVE ZERO                TO WD-CHARS-LOST
+035000     MOVE '*** REJECTED - INVALID LENGTH OR TARGET SIZE ***'
+035100         TO WD-CHOPPED-TEXT
+035200     MOVE SPACES TO RPT-LINE
+035300     WRITE RPT-LINE FROM WS-DETAIL-LINE
+035400     PERFORM 2200-WRITE-AUDIT-LOG THRU 2200-EXIT.
+035500 2150-EXIT.
+035600     EXIT.
+035700******************************************************************
+035800*    2200-WRITE-AUDIT-LOG                                        *
+035900*    RECORDS THE ORIGINAL VALUE, ITS LENGTH, THE TARGET FIELD    *
+036000*    NAME, AND A TIMESTAMP FOR EVERY CONFIRMED TRUNCATION OR     *
+036100*    OUTRIGHT REJECTION SO COMPLIANCE CAN PROVE WHICH RECORDS    *
+036200*    WERE AFFECTED.                                              *
+036300******************************************************************
+036400 2200-WRITE-AUDIT-LOG.
+036500     MOVE SPACES              TO AUD-RECORD
+036600     ACCEPT AUD-DATE          FROM DATE YYYYMMDD
+036700     ACCEPT AUD-TIME          FROM TIME
+036800     MOVE TRAN-FIELD-NAME     TO AUD-TARGET-FIELD-NAME
+036900     MOVE WS-ORIGINAL-LENGTH  TO AUD-ORIGINAL-LENGTH
+037000     MOVE WS-TARGET-SIZE      TO AUD-TARGET-SIZE
+037100     MOVE WS-CHARS-LOST       TO AUD-CHARS-LOST
+037200     MOVE TRAN-TEXT-VALUE     TO AUD-ORIGINAL-VALUE
+037300     WRITE AUD-RECORD.
+037400 2200-EXIT.
+037500     EXIT.
+037600******************************************************************
+037700*    2300-WRITE-FEED                                             *
+037800*    WRITES THE SAME EXCEPTION TO TRCFEED1, A STRUCTURED EXTRACT *
+037900*    THE MONITORING PIPELINE PICKS UP AUTOMATICALLY, SO NOBODY   *
+038000*    HAS TO REMEMBER TO READ THIS JOB'S SYSOUT EVERY MORNING.    *
+038100******************************************************************
+038200 2300-WRITE-FEED.
+038300     MOVE SPACES              TO FEED-RECORD
+038400     ACCEPT FEED-DATE         FROM DATE YYYYMMDD
+038500     ACCEPT FEED-TIME         FROM TIME
+038600     MOVE TRAN-FIELD-NAME     TO FEED-TARGET-FIELD-NAME
+038700     MOVE WS-ORIGINAL-LENGTH  TO FEED-ORIGINAL-LENGTH
+038800     MOVE WS-TARGET-SIZE      TO FEED-TARGET-SIZE
+038900     MOVE WS-CHARS-LOST       TO FEED-CHARS-LOST
+039000     WRITE FEED-RECORD.
+039100 2300-EXIT.
+039200     EXIT.
+039300******************************************************************
+039400*    2400-WRITE-CHECKPOINT                                       *
+039500*    APPENDS THE CURRENT RECORD COUNT TO TRCCKPT SO A RERUN OF   *
+039600*    THIS JOB CAN RESUME FROM HERE INSTEAD OF FROM THE TOP.      *
+039700******************************************************************
+039800 2400-WRITE-CHECKPOINT.
+039900     MOVE SPACES              TO CKP-RECORD
+040000     MOVE WS-RECORDS-READ     TO CKP-LAST-RECORD-COUNT
+040100     ACCEPT CKP-RUN-DATE      FROM DATE YYYYMMDD
+040200     ACCEPT CKP-RUN-TIME      FROM TIME
+040300     WRITE CKP-RECORD.
+040400 2400-EXIT.
+040500     EXIT.
+040600******************************************************************
+040700*    3000-TERMINATE                                              *
+040800******************************************************************
+040900 3000-TERMINATE.
+041000     MOVE WS-RECORDS-READ     TO WT-RECORDS-READ
+041100     MOVE SPACES TO RPT-LINE
+041200     WRITE RPT-LINE FROM WS-TOTAL-LINE
+041300     MOVE WS-EXCEPTIONS-FOUND TO WT-EXCEPTIONS-FOUND
+041400     MOVE SPACES TO RPT-LINE
+041500     WRITE RPT-LINE FROM WS-TOTAL-LINE-2
+041600     MOVE WS-REJECTS-FOUND    TO WT-REJECTS-FOUND
+041700     MOVE SPACES TO RPT-LINE
+041800     WRITE RPT-LINE FROM WS-TOTAL-LINE-3
+041900     CLOSE TRC-TRANS-FILE
+042000     CLOSE TRC-RPT-FILE
+042100     CLOSE TRC-AUDIT-FILE
+042200     CLOSE TRC-FEED-FILE
+042300     PERFORM 3050-CLEAR-CHECKPOINT THRU 3050-EXIT.
+042400 3000-EXIT.
+042500     EXIT.
+042600******************************************************************
+042700*    3050-CLEAR-CHECKPOINT                                      *
+042800*    A CLEAN COMPLETION EMPTIES TRCCKPT SO THE NEXT RUN'S        *
+042900*    1100-READ-RESTART-POINT DOES NOT MISTAKE THIS RUN'S LAST    *
+043000*    CHECKPOINT FOR A RESTART POINT AGAINST A BRAND-NEW TRCTRANS *
+043100*    FILE.  A RUN THAT ABENDS BEFORE REACHING 3000-TERMINATE     *
+043200*    NEVER PERFORMS THIS PARAGRAPH, SO TRCCKPT IS LEFT INTACT    *
+043300*    FOR A GENUINE RESTART.                                      *
+043400******************************************************************
+043500 3050-CLEAR-CHECKPOINT.
+043600     CLOSE TRC-CKPT-FILE
+043700     OPEN OUTPUT TRC-CKPT-FILE
+043800     CLOSE TRC-CKPT-FILE.
+043900 3050-EXIT.
+044000     EXIT.
+044100******************************************************************
+044200*    8000-READ-TRANS                                             *
+044300******************************************************************
+044400 8000-READ-TRANS.
+044500     READ TRC-TRANS-FILE
+044600         AT END
+044700             SET WS-EOF TO TRUE
+044800     END-READ.
+044900 8000-EXIT.
+045000     EXIT.
+045100******************************************************************
+045200*    9999-EXIT                                                   *
+045300******************************************************************
+045400 9999-EXIT.
+045500     STOP RUN.
