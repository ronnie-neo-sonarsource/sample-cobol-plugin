@@ -0,0 +1,44 @@
+000100******************************************************************
+000200* COPYBOOK.....: TRCLIM01
+000300* AUTHOR.......: R HALLORAN, BATCH SUPPORT GROUP
+000400* DATE-WRITTEN.: 2026-08-09
+000500*-----------------------------------------------------------------
+000600* PURPOSE......: SHOP-WIDE TABLE OF FIELD-NAME-TO-MAX-LENGTH
+000700*                ENTRIES USED BY THE FIELD-LENGTH-CHECK UTILITY.
+000800*                ADDING A NEW FIELD TO CHECK IS NOW A DATA CHANGE
+000900*                TO THIS TABLE INSTEAD OF A NEW HARDCODED PAIR
+001000*                ADDED TO A PROGRAM.  LOADED HERE FROM VALUE
+001100*                CLAUSES SINCE WE HAVE NO REFERENCE FILE FOR IT
+001200*                YET; IF THAT CHANGES, ONLY THIS COPYBOOK AND ITS
+001300*                LOAD PARAGRAPH NEED TO MOVE TO A FILE READ.
+001400*-----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600*  DATE       INIT DESCRIPTION
+001700*  ---------- ---- -------------------------------------------
+001800*  2026-08-09 RH   ORIGINAL COPYBOOK.
+001900*  2026-08-09 RH   MEMO-LINE'S LIMIT LOWERED FROM 100 TO 75 --
+002000*                  EVERY CARRIER OF THE VALUE (TRAN-TEXT-VALUE,
+002100*                  FLDVALI, LK-INPUT-TEXT) IS PIC X(80), SO A
+002200*                  LIMIT OF 80 OR MORE COULD NEVER ACTUALLY BE
+002300*                  EXCEEDED AND THIS ENTRY COULD NEVER FLAG A
+002400*                  TRUNCATION.
+002500******************************************************************
+002600 01  LIM-TABLE-DATA.
+002700     05  FILLER                  PIC X(20)
+002800         VALUE 'CUST-NAME      00030'.
+002900     05  FILLER                  PIC X(20)
+003000         VALUE 'ADDRESS        00050'.
+003100     05  FILLER                  PIC X(20)
+003200         VALUE 'MEMO-LINE      00075'.
+003300     05  FILLER                  PIC X(20)
+003400         VALUE 'CITY-NAME      00020'.
+003500     05  FILLER                  PIC X(20)
+003600         VALUE 'STATE-CODE     00002'.
+003700     05  FILLER                  PIC X(20)
+003800         VALUE 'ZIP-CODE       00010'.
+003900 01  LIM-TABLE REDEFINES LIM-TABLE-DATA.
+004000     05  LIM-ENTRY               OCCURS 6 TIMES
+004100                                 INDEXED BY LIM-IDX.
+004200         10  LIM-FIELD-NAME       PIC X(15).
+004300         10  LIM-MAX-LENGTH       PIC 9(05).
+004400 01  LIM-TABLE-COUNT             PIC 9(05) COMP     VALUE 6.
