@@ -0,0 +1,22 @@
+000100******************************************************************
+000200* COPYBOOK.....: TRCTRAN01
+000300* AUTHOR.......: R HALLORAN, BATCH SUPPORT GROUP
+000400* DATE-WRITTEN.: 2026-08-09
+000500*-----------------------------------------------------------------
+000600* PURPOSE......: RECORD LAYOUT FOR THE INCOMING TEXT-FIELD
+000700*                TRANSACTION FILE (TRCTRANS) READ BY TRCDRV01.
+000800*                ONE RECORD REPRESENTS ONE CANDIDATE VALUE FOR A
+000900*                CUSTOMER-NAME, ADDRESS, OR MEMO-LINE FIELD THAT
+001000*                IS ABOUT TO BE MOVED INTO A FIXED-SIZE TARGET.
+001100*-----------------------------------------------------------------
+001200* MODIFICATION HISTORY
+001300*  DATE       INIT DESCRIPTION
+001400*  ---------- ---- -------------------------------------------
+001500*  2026-08-09 RH   ORIGINAL COPYBOOK.
+001600******************************************************************
+001700 01  TRAN-RECORD.
+001800     05  TRAN-KEY                   PIC 9(07).
+001900     05  TRAN-FIELD-NAME             PIC X(15).
+002000     05  TRAN-TEXT-VALUE             PIC X(80).
+002100     05  TRAN-TEXT-LENGTH            PIC 9(05).
+002200     05  TRAN-TARGET-SIZE            PIC 9(05).
