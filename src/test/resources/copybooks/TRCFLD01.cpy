@@ -0,0 +1,28 @@
+000100******************************************************************
+000200* COPYBOOK.....: TRCFLD01
+000300* AUTHOR.......: R HALLORAN, BATCH SUPPORT GROUP
+000400* DATE-WRITTEN.: 2026-08-09
+000500*-----------------------------------------------------------------
+000600* PURPOSE......: STANDARD LAYOUT FOR THE "STORE TEXT PLUS ITS
+000700*                TRUE LENGTH" IDIOM USED BY THE FIELD-LENGTH
+000800*                CHECKING PROGRAMS (MOVEBITCHECK, FLDLENCK, THE
+000900*                TRUNCATION BATCH DRIVER, AND THE ONLINE LOOKUP
+001000*                TRANSACTION).  COPY THIS MEMBER RATHER THAN
+001100*                HAND-DECLARING WS-ORIGINAL-VALUE /
+001200*                WS-ORIGINAL-LENGTH SO EVERY CALLER STAYS IN
+001300*                SYNC ON PIC CLAUSES.
+001400*-----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600*  DATE       INIT DESCRIPTION
+001700*  ---------- ---- -------------------------------------------
+001800*  2026-08-09 RH   ORIGINAL COPYBOOK - PULLED WS-ORIGINAL-VALUE
+001900*                  AND WS-ORIGINAL-LENGTH OUT OF MOVEBITCHECK.
+002000*  2026-08-09 RH   WS-ORIGINAL-LENGTH MADE SIGNED SO A DIRTY
+002100*                  NEGATIVE LENGTH FROM AN UPSTREAM FEED CAN BE
+002200*                  CARRIED IN AND REJECTED BY FLDLENCK INSTEAD
+002300*                  OF WRAPPING TO AN UNSIGNED VALUE FIRST.
+002400******************************************************************
+002500 01  WS-ORIGINAL-VALUE           PIC X(80).
+002600 01  WS-ORIGINAL-LENGTH          PIC S9(05) COMP.
+002700 01  WS-TARGET-VALUE             PIC X(80).
+002800 01  WS-TARGET-SIZE              PIC 9(05) COMP.
