@@ -0,0 +1,20 @@
+000100******************************************************************
+000200* COPYBOOK.....: TRCCKP01
+000300* AUTHOR.......: R HALLORAN, BATCH SUPPORT GROUP
+000400* DATE-WRITTEN.: 2026-08-09
+000500*-----------------------------------------------------------------
+000600* PURPOSE......: RECORD LAYOUT FOR THE RESTART/CHECKPOINT FILE
+000700*                (TRCCKPT).  A RECORD IS APPENDED EVERY CKPT-
+000800*                INTERVAL TRANSACTION RECORDS SO A RERUN OF THE
+000900*                BATCH DRIVER CAN SKIP BACK TO THE LAST GOOD
+001000*                POINT INSTEAD OF REPROCESSING THE WHOLE FILE.
+001100*-----------------------------------------------------------------
+001200* MODIFICATION HISTORY
+001300*  DATE       INIT DESCRIPTION
+001400*  ---------- ---- -------------------------------------------
+001500*  2026-08-09 RH   ORIGINAL COPYBOOK.
+001600******************************************************************
+001700 01  CKP-RECORD.
+001800     05  CKP-LAST-RECORD-COUNT       PIC 9(09).
+001900     05  CKP-RUN-DATE                PIC 9(08).
+002000     05  CKP-RUN-TIME                PIC 9(08).
