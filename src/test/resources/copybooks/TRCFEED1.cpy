@@ -0,0 +1,25 @@
+000100******************************************************************
+000200* COPYBOOK.....: TRCFEED1
+000300* AUTHOR.......: R HALLORAN, BATCH SUPPORT GROUP
+000400* DATE-WRITTEN.: 2026-08-09
+000500*-----------------------------------------------------------------
+000600* PURPOSE......: RECORD LAYOUT FOR THE TRUNCATION EXCEPTIONS FEED
+000700*                (TRCFEED1).  ONE FIXED-FORMAT RECORD IS WRITTEN
+000800*                FOR EVERY CONFIRMED TRUNCATION EVENT, ALONGSIDE
+000900*                THE TRUNC-AUDIT-LOG RECORD AND THE REPORT LINE,
+001000*                SO THE MONITORING PIPELINE CAN PICK UP EXCEPTIONS
+001100*                AUTOMATICALLY INSTEAD OF SOMEONE READING SYSOUT.
+001200*-----------------------------------------------------------------
+001300* MODIFICATION HISTORY
+001400*  DATE       INIT DESCRIPTION
+001500*  ---------- ---- -------------------------------------------
+001600*  2026-08-09 RH   ORIGINAL COPYBOOK.
+001700******************************************************************
+001800 01  FEED-RECORD.
+001900     05  FEED-TIMESTAMP.
+002000         10  FEED-DATE               PIC 9(08).
+002100         10  FEED-TIME               PIC 9(08).
+002200     05  FEED-TARGET-FIELD-NAME      PIC X(15).
+002300     05  FEED-ORIGINAL-LENGTH        PIC 9(05).
+002400     05  FEED-TARGET-SIZE            PIC 9(05).
+002500     05  FEED-CHARS-LOST             PIC 9(05).
