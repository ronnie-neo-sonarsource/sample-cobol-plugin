@@ -0,0 +1,29 @@
+000100******************************************************************
+000200* COPYBOOK.....: TRCAUD01
+000300* AUTHOR.......: R HALLORAN, BATCH SUPPORT GROUP
+000400* DATE-WRITTEN.: 2026-08-09
+000500*-----------------------------------------------------------------
+000600* PURPOSE......: RECORD LAYOUT FOR THE TRUNC-AUDIT-LOG FILE
+000700*                (TRCAUDIT).  A RECORD IS WRITTEN FOR EVERY
+000800*                CONFIRMED TRUNCATION EVENT AND FOR EVERY RECORD
+000900*                FLDLENCK REJECTED OUTRIGHT, SO COMPLIANCE CAN
+001000*                PROVE, AFTER THE FACT, WHICH RECORDS WERE
+001100*                AFFECTED BY A TRUNCATION BUG OR SUBMITTED WITH
+001200*                AN INVALID LENGTH.
+001300*-----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*  DATE       INIT DESCRIPTION
+001600*  ---------- ---- -------------------------------------------
+001700*  2026-08-09 RH   ORIGINAL COPYBOOK.
+001800*  2026-08-09 RH   NOW ALSO WRITTEN FOR RECORDS FLDLENCK REJECTS
+001900*                  OUTRIGHT, NOT JUST CONFIRMED TRUNCATIONS.
+002000******************************************************************
+002100 01  AUD-RECORD.
+002200     05  AUD-TIMESTAMP.
+002300         10  AUD-DATE                PIC 9(08).
+002400         10  AUD-TIME                PIC 9(08).
+002500     05  AUD-TARGET-FIELD-NAME       PIC X(15).
+002600     05  AUD-ORIGINAL-LENGTH         PIC 9(05).
+002700     05  AUD-TARGET-SIZE             PIC 9(05).
+002800     05  AUD-CHARS-LOST              PIC 9(05).
+002900     05  AUD-ORIGINAL-VALUE          PIC X(80).
