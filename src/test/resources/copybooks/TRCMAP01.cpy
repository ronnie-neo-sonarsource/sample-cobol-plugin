@@ -0,0 +1,54 @@
+000100******************************************************************
+000200* COPYBOOK.....: TRCMAP01
+000300* AUTHOR.......: R HALLORAN, BATCH SUPPORT GROUP
+000400* DATE-WRITTEN.: 2026-08-09
+000500*-----------------------------------------------------------------
+000600* PURPOSE......: SYMBOLIC MAP FOR MAP TRCMAP1, MAPSET TRCMSET1,
+000700*                THE FIELD-LENGTH LOOKUP SCREEN.  A CLERK KEYS
+000800*                THE TARGET FIELD NAME AND THE VALUE THEY WANT TO
+000900*                KEY, AND TRCONL01 RUNS IT THROUGH FLDLENCK BEFORE
+001000*                THE VALUE IS EVER SUBMITTED TO A BATCH LOAD.
+001100*                LAYOUT FOLLOWS THE STANDARD BMS-GENERATED
+001200*                LENGTH/ATTRIBUTE/DATA TRIPLET PER FIELD.
+001300*-----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*  DATE       INIT DESCRIPTION
+001600*  ---------- ---- -------------------------------------------
+001700*  2026-08-09 RH   ORIGINAL COPYBOOK.
+001800*  2026-08-09 RH   GAVE MSGO ITS MATCHING MSGL/MSGF/MSGI TRIPLET
+001900*                  ON THE I-SIDE, AS THE HEADER ALREADY CLAIMED
+002000*                  EVERY FIELD GETS, EVEN THOUGH THE PROGRAM NEVER
+002100*                  RECEIVES INTO IT.
+002200******************************************************************
+002300 01  TRCMAP1I.
+002400     05  FILLER                  PIC X(12).
+002500     05  FLDNAML                 PIC S9(04) COMP.
+002600     05  FLDNAMF                 PIC X(01).
+002700     05  FILLER REDEFINES FLDNAMF.
+002800         10  FLDNAMA             PIC X(01).
+002900     05  FLDNAMI                 PIC X(15).
+003000     05  FLDSIZL                 PIC S9(04) COMP.
+003100     05  FLDSIZF                 PIC X(01).
+003200     05  FILLER REDEFINES FLDSIZF.
+003300         10  FLDSIZA             PIC X(01).
+003400     05  FLDSIZI                 PIC 9(05).
+003500     05  FLDVALL                 PIC S9(04) COMP.
+003600     05  FLDVALF                 PIC X(01).
+003700     05  FILLER REDEFINES FLDVALF.
+003800         10  FLDVALA             PIC X(01).
+003900     05  FLDVALI                 PIC X(80).
+004000     05  MSGL                    PIC S9(04) COMP.
+004100     05  MSGF                    PIC X(01).
+004200     05  FILLER REDEFINES MSGF.
+004300         10  MSGA                PIC X(01).
+004400     05  MSGI                    PIC X(79).
+004500 01  TRCMAP1O REDEFINES TRCMAP1I.
+004600     05  FILLER                  PIC X(12).
+004700     05  FILLER                  PIC X(03).
+004800     05  FLDNAMO                 PIC X(15).
+004900     05  FILLER                  PIC X(03).
+005000     05  FLDSIZO                 PIC 9(05).
+005100     05  FILLER                  PIC X(03).
+005200     05  FLDVALO                 PIC X(80).
+005300     05  FILLER                  PIC X(03).
+005400     05  MSGO                    PIC X(79).
